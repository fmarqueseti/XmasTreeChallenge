@@ -0,0 +1,162 @@
+000100******************************************************************
+000200* PROGRAM   : XMASMNT                                            *
+000300* AUTHOR    : FABIO MARQUES (FMARQUES@FMARQUES.ETI.BR)           *
+000400* OBJECTIVE : INTERACTIVE MAINTENANCE TRANSACTION FOR THE        *
+000500*             XMASTREE FAMILY. LETS OPERATIONS KEY IN THE TREE   *
+000600*             SIZE AND GREETING MESSAGE CODE FOR THE NEXT RUN    *
+000700*             AND WRITES THEM STRAIGHT TO PARMFILE, INSTEAD OF   *
+000800*             REQUIRING A PROGRAMMER CHANGE TICKET FOR EVERY     *
+000900*             ROUTINE SIZE OR MESSAGE CHANGE.                    *
+001000* CPD       : IBM                                                *
+001100******************************************************************
+001200 IDENTIFICATION DIVISION.
+001300 PROGRAM-ID.     XMASMNT.
+001400 AUTHOR.         FABIO MARQUES.
+001500 INSTALLATION.   FMARQUES-ETI.
+001600 DATE-WRITTEN.   2026-08-09.
+001700 DATE-COMPILED.
+001800*
+001900*   MODIFICATION HISTORY
+002000*   --------------------------------------------------------------
+002100*   2026-08-09  FM  INITIAL VERSION - SCREEN-BASED FRONT END FOR
+002200*                   PARMFILE SO OPERATIONS CAN CHANGE TREE SIZE
+002300*                   AND MESSAGE CODE WITHOUT A CHANGE TICKET.
+002400*
+002500 ENVIRONMENT DIVISION.
+002600 INPUT-OUTPUT SECTION.
+002700 FILE-CONTROL.
+002800     SELECT PARM-FILE ASSIGN TO "PARMFILE"
+002900         ORGANIZATION IS LINE SEQUENTIAL
+003000         FILE STATUS IS WS-PARM-STATUS.
+003100*
+003200 DATA DIVISION.
+003300 FILE SECTION.
+003400 FD  PARM-FILE
+003500     RECORDING MODE IS F.
+003600     COPY XMPARM.
+003700*
+003800 WORKING-STORAGE SECTION.
+003900 77  WS-PARM-STATUS      PIC X(02) VALUE SPACES.
+004000     88  WS-PARM-OK              VALUE "00".
+004100 77  WS-SCR-MAX-LINES    PIC 99    VALUE 10.
+004200 77  WS-SCR-MAX-COLS     PIC 99    VALUE 10.
+004300 77  WS-SCR-CKPT-INTVL   PIC 99    VALUE 5.
+004400 77  WS-SCR-MSG-CODE     PIC 99    VALUE 1.
+004500*
+004600 SCREEN SECTION.
+004700 01  MNT-SCREEN.
+004800     05  BLANK SCREEN.
+004900     05  LINE 01 COLUMN 01
+005000             VALUE "XMASTREE MAINTENANCE - NEXT RUN PARAMETERS".
+005100     05  LINE 03 COLUMN 01
+005200             VALUE "TREE LINES    (01-96) . . . . . . . :".
+005300     05  LINE 03 COLUMN 40 PIC 99
+005400             USING WS-SCR-MAX-LINES.
+005500     05  LINE 04 COLUMN 01
+005600             VALUE "TREE COLUMNS  (01-65) . . . . . . . :".
+005700     05  LINE 04 COLUMN 40 PIC 99
+005800             USING WS-SCR-MAX-COLS.
+005900     05  LINE 05 COLUMN 01
+006000             VALUE "CHECKPOINT INTERVAL (01-99) . . . . :".
+006100     05  LINE 05 COLUMN 40 PIC 99
+006200             USING WS-SCR-CKPT-INTVL.
+006300     05  LINE 06 COLUMN 01
+006400             VALUE "MESSAGE CODE (01 ENGLISH/02 PORTUGUESE/".
+006500     05  LINE 07 COLUMN 01
+006600             VALUE "             03 NEW YEAR ONLY) . . . :".
+006700     05  LINE 07 COLUMN 40 PIC 99
+006800             USING WS-SCR-MSG-CODE.
+006900*
+007000 PROCEDURE DIVISION.
+007100*
+007200******************************************************************
+007300* 0000-MAINLINE - CONTROLS OVERALL FLOW OF THE TRANSACTION       *
+007400******************************************************************
+007500 0000-MAINLINE.
+007600     PERFORM 1000-LOAD-CURRENT THRU 1000-EXIT.
+007700     PERFORM 2000-PROMPT-OPERATOR THRU 2000-EXIT.
+007800     PERFORM 2500-VALIDATE-ENTRY THRU 2500-EXIT.
+007900     PERFORM 3000-SAVE-PARM THRU 3000-EXIT.
+008000     GOBACK.
+008100*
+008200******************************************************************
+008300* 1000-LOAD-CURRENT - READ WHATEVER IS ON PARMFILE NOW SO THE    *
+008400*                     SCREEN OPENS SHOWING TODAY'S SETTINGS      *
+008500*                     RATHER THAN BLANKS. IF PARMFILE DOES NOT   *
+008600*                     EXIST YET, THE 77-LEVEL DEFAULTS ABOVE ARE *
+008700*                     LEFT STANDING.                             *
+008800******************************************************************
+008900 1000-LOAD-CURRENT.
+009000     OPEN INPUT PARM-FILE.
+009100     IF WS-PARM-OK
+009200         READ PARM-FILE
+009300             AT END
+009400                 CONTINUE
+009500             NOT AT END
+009600                 IF PARM-MAX-LINES > ZEROES
+009700                     MOVE PARM-MAX-LINES TO WS-SCR-MAX-LINES
+009800                 END-IF
+009900                 IF PARM-MAX-COLS > ZEROES
+010000                     MOVE PARM-MAX-COLS TO WS-SCR-MAX-COLS
+010100                 END-IF
+010200                 IF PARM-CKPT-INTERVAL > ZEROES
+010300                     MOVE PARM-CKPT-INTERVAL TO WS-SCR-CKPT-INTVL
+010400                 END-IF
+010500                 IF PARM-MSG-CODE > ZEROES
+010600                     MOVE PARM-MSG-CODE TO WS-SCR-MSG-CODE
+010700                 END-IF
+010800         END-READ
+010900         CLOSE PARM-FILE
+011000     END-IF.
+011100 1000-EXIT.
+011200     EXIT.
+011300*
+011400******************************************************************
+011500* 2000-PROMPT-OPERATOR - DISPLAY THE MAINTENANCE SCREEN AND      *
+011600*                        ACCEPT THE OPERATOR'S CHANGES.          *
+011700******************************************************************
+011800 2000-PROMPT-OPERATOR.
+011900     DISPLAY MNT-SCREEN.
+012000     ACCEPT MNT-SCREEN.
+012100 2000-EXIT.
+012200     EXIT.
+012300*
+012400******************************************************************
+012500* 2500-VALIDATE-ENTRY - GRT-TREE-LINE/PRT-TEXT ARE 131 BYTES     *
+012600*                       WIDE AND A ROW IS UP TO 2 TIMES COLUMNS  *
+012700*                       IN ASTERISKS, SO COLUMNS OVER 65 WOULD   *
+012800*                       TRUNCATE THE PRINTED TREE - CLAMP RATHER *
+012900*                       THAN LET IT HAPPEN. GRT-TREE-LINE OCCURS *
+013000*                       102 AND THE LINE COUNTERS ARE TWO DIGITS,*
+013100*                       SO LINES OVER 96 WOULD OVERRUN THE TABLE *
+013200*                       AND WRAP THE COUNTERS - CLAMP THOSE TOO. *
+013300******************************************************************
+013400 2500-VALIDATE-ENTRY.
+013500     IF WS-SCR-MAX-COLS > 65
+013600         MOVE 65 TO WS-SCR-MAX-COLS
+013700     END-IF.
+013800     IF WS-SCR-MAX-LINES > 96
+013900         MOVE 96 TO WS-SCR-MAX-LINES
+014000     END-IF.
+014100 2500-EXIT.
+014200     EXIT.
+014300*
+014400******************************************************************
+014500* 3000-SAVE-PARM - REWRITE PARMFILE WITH THE OPERATOR'S ENTRIES. *
+014600*                  THE RUN DATE IS LEFT BLANK SO THE NEXT RUN    *
+014700*                  STAMPS ITSELF WITH THAT DAY'S DATE, THE SAME  *
+014800*                  AS A FRESHLY INSTALLED PARMFILE WOULD.        *
+014900******************************************************************
+015000 3000-SAVE-PARM.
+015100     OPEN OUTPUT PARM-FILE.
+015200     MOVE SPACES TO PARM-RECORD.
+015300     MOVE WS-SCR-MAX-LINES  TO PARM-MAX-LINES.
+015400     MOVE WS-SCR-MAX-COLS   TO PARM-MAX-COLS.
+015500     MOVE WS-SCR-CKPT-INTVL TO PARM-CKPT-INTERVAL.
+015600     MOVE WS-SCR-MSG-CODE   TO PARM-MSG-CODE.
+015700     WRITE PARM-RECORD.
+015800     CLOSE PARM-FILE.
+015900 3000-EXIT.
+016000     EXIT.
+016100*
+016200 END PROGRAM XMASMNT.
