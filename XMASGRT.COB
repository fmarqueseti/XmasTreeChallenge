@@ -0,0 +1,187 @@
+000100******************************************************************
+000200* PROGRAM   : XMASGRT                                            *
+000300* AUTHOR    : FABIO MARQUES (FMARQUES@FMARQUES.ETI.BR)           *
+000400* OBJECTIVE : BUILD ONE CHRISTMAS TREE PLUS GREETING CARD INTO   *
+000500*             THE CALLER-SUPPLIED GRT-TREE-LINE TABLE. HOLDS NO  *
+000600*             FILES OF ITS OWN - THE CALLER OWNS ALL I/O.        *
+000700* CPD       : IBM                                                *
+000800******************************************************************
+000900 IDENTIFICATION DIVISION.
+001000 PROGRAM-ID.     XMASGRT.
+001100 AUTHOR.         FABIO MARQUES.
+001200 INSTALLATION.   FMARQUES-ETI.
+001300 DATE-WRITTEN.   2026-08-09.
+001400 DATE-COMPILED.
+001500*
+001600*   MODIFICATION HISTORY
+001700*   --------------------------------------------------------------
+001800*   2026-08-09  FM  INITIAL VERSION - TREE-DRAWING LOGIC PULLED
+001900*                   OUT OF XMASTREE SO IT CAN BE SHARED WITH THE
+002000*                   XMASDRV DISTRIBUTION-LIST DRIVER.
+002100*   2026-08-09  FM  APPLY THE XMDECOR ORNAMENT OVERLAY PATTERN TO
+002200*                   THE TREE BODY INSTEAD OF A SOLID TRIANGLE.
+002300*   2026-08-09  FM  GREETING TEXT NOW LOOKED UP FROM THE XMMSG
+002400*                   MESSAGE TABLE BY GRT-MSG-CODE INSTEAD OF
+002500*                   HARDCODED ENGLISH LITERALS.
+002600*   2026-08-09  FM  ROW WIDTH NOW SCALED FROM GRT-MAX-COLS SO
+002700*                   COLUMNS AND LINES SHAPE THE TREE INDEPENDENTLY
+002800*                   INSTEAD OF WIDTH BEING DRIVEN BY ROW NUMBER.
+002900*
+003000 ENVIRONMENT DIVISION.
+003100*
+003200 DATA DIVISION.
+003300 WORKING-STORAGE SECTION.
+003400 77  WS-COUNTER          PIC 99    VALUE ZEROES.
+003500 77  WS-LINE-NUMBER      PIC 99    VALUE ZEROES.
+003600 77  WS-DCR-INDEX        PIC 99    VALUE ZEROES.
+003700 77  WS-DCR-POS          PIC 99    VALUE ZEROES.
+003800 77  WS-ROW-WIDTH        PIC 99    VALUE ZEROES.
+003900 77  WS-MSG-INDEX        PIC 99    VALUE ZEROES.
+004000 01  WS-SPACES           PIC X(80) VALUE SPACES.
+004100 01  WS-ASTERISCS        PIC X(80) VALUE SPACES.
+004200 01  WS-MSG-LINE1        PIC X(21) VALUE SPACES.
+004300 01  WS-MSG-GREETING     PIC X(18) VALUE SPACES.
+004400 01  WS-MSG-LINE2        PIC X(21) VALUE SPACES.
+004500     COPY XMDECOR.
+004600     COPY XMMSG.
+004700*
+004800 LINKAGE SECTION.
+004900     COPY XMGRTLK.
+005000*
+005100 PROCEDURE DIVISION USING GRT-PARM.
+005200*
+005300******************************************************************
+005400* 0000-MAINLINE - CONTROLS OVERALL FLOW OF THE SUBROUTINE        *
+005500******************************************************************
+005600 0000-MAINLINE.
+005700     PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+005800     PERFORM 1500-LOOKUP-MESSAGE THRU 1500-EXIT.
+005900     PERFORM 2000-FILL-LINE THRU 2000-EXIT.
+006000     PERFORM 3000-BUILD-TREE THRU 3000-EXIT.
+006100     GOBACK.
+006200*
+006300******************************************************************
+006400* 1000-INITIALIZE - RESET WORK AREAS. WORKING-STORAGE SURVIVES   *
+006500*                   BETWEEN CALLS, SO THE ASTERISK BUFFER AND    *
+006600*                   LINE COUNT MUST BE CLEARED EXPLICITLY.       *
+006700******************************************************************
+006800 1000-INITIALIZE.
+006900     MOVE SPACES TO WS-ASTERISCS.
+007000     MOVE ZEROES TO GRT-LINE-COUNT.
+007100 1000-EXIT.
+007200     EXIT.
+007300*
+007400******************************************************************
+007500* 1500-LOOKUP-MESSAGE - FIND THE XMMSG ROW MATCHING GRT-MSG-CODE *
+007600*                       AND COPY ITS GREETING TEXT INTO WORKING  *
+007700*                       STORAGE. AN UNRECOGNIZED OR ZERO CODE    *
+007800*                       DEFAULTS TO THE FIRST TABLE ENTRY        *
+007900*                       (ENGLISH CHRISTMAS).                     *
+008000******************************************************************
+008100 1500-LOOKUP-MESSAGE.
+008200     MOVE MSG-LINE1(1)    TO WS-MSG-LINE1.
+008300     MOVE MSG-GREETING(1) TO WS-MSG-GREETING.
+008400     MOVE MSG-LINE2(1)    TO WS-MSG-LINE2.
+008500     PERFORM VARYING WS-MSG-INDEX FROM 1 BY 1
+008600             UNTIL WS-MSG-INDEX > 3
+008700         IF MSG-CODE(WS-MSG-INDEX) = GRT-MSG-CODE
+008800             MOVE MSG-LINE1(WS-MSG-INDEX)    TO WS-MSG-LINE1
+008900             MOVE MSG-GREETING(WS-MSG-INDEX) TO WS-MSG-GREETING
+009000             MOVE MSG-LINE2(WS-MSG-INDEX)    TO WS-MSG-LINE2
+009100         END-IF
+009200     END-PERFORM.
+009300 1500-EXIT.
+009400     EXIT.
+009500*
+009600******************************************************************
+009700* 2000-FILL-LINE - BUILD THE ASTERISK BUFFER USED TO PRINT THE   *
+009800*                  BODY OF THE TREE.                             *
+009900******************************************************************
+010000 2000-FILL-LINE.
+010100     PERFORM VARYING WS-COUNTER FROM 1 BY 1
+010200             UNTIL WS-COUNTER > GRT-MAX-COLS
+010300                 STRING "*" WS-ASTERISCS DELIMITED BY SPACE
+010400                    INTO WS-ASTERISCS
+010500     END-PERFORM.
+010600 2000-EXIT.
+010700     EXIT.
+010800*
+010900******************************************************************
+011000* 3000-BUILD-TREE - LOAD THE TREE ROWS AND GREETING LINES INTO   *
+011100*                   GRT-TREE-LINE. IF GRT-RECIPIENT IS BLANK THE *
+011200*                   ORIGINAL ANONYMOUS GREETING IS USED,         *
+011300*                   OTHERWISE THE RECIPIENT NAME IS SUBSTITUTED. *
+011400*                   EACH ROW'S WIDTH (WS-ROW-WIDTH) IS SCALED    *
+011500*                   FROM GRT-MAX-COLS BY THE ROW'S POSITION      *
+011600*                   AMONG GRT-MAX-LINES ROWS, SO ROW COUNT AND   *
+011700*                   ROW WIDTH ARE INDEPENDENT DIMENSIONS. EACH   *
+011800*                   ROW IS RUN THROUGH 3100-APPLY-DECORATIONS SO *
+011900*                   THE XMDECOR OVERLAY PATTERN CAN SWAP IN      *
+012000*                   ORNAMENTS OVER THE PLAIN ASTERISKS.          *
+012100******************************************************************
+012200 3000-BUILD-TREE.
+012300     PERFORM VARYING WS-LINE-NUMBER FROM 1 BY 1
+012400         UNTIL WS-LINE-NUMBER > GRT-MAX-LINES
+012500             COMPUTE WS-ROW-WIDTH ROUNDED =
+012600                 (WS-LINE-NUMBER * GRT-MAX-COLS) / GRT-MAX-LINES
+012700             IF WS-ROW-WIDTH < 1
+012800                 MOVE 1 TO WS-ROW-WIDTH
+012900             END-IF
+013000             ADD 1 TO GRT-LINE-COUNT
+013100             MOVE SPACES TO GRT-TREE-LINE(GRT-LINE-COUNT)
+013200             STRING WS-SPACES(1:GRT-MAX-COLS - WS-ROW-WIDTH)
+013300                    DELIMITED BY SIZE
+013400                    WS-ASTERISCS(1:WS-ROW-WIDTH)
+013500                    DELIMITED BY SIZE
+013600                    WS-ASTERISCS(1:WS-ROW-WIDTH)
+013700                    DELIMITED BY SIZE
+013800               INTO GRT-TREE-LINE(GRT-LINE-COUNT)
+013900             PERFORM 3100-APPLY-DECORATIONS THRU 3100-EXIT
+014000     END-PERFORM.
+014100*
+014200     ADD 1 TO GRT-LINE-COUNT.
+014300     MOVE SPACES TO GRT-TREE-LINE(GRT-LINE-COUNT).
+014400     STRING WS-SPACES(1:GRT-MAX-COLS) "|" DELIMITED BY SIZE
+014500       INTO GRT-TREE-LINE(GRT-LINE-COUNT).
+014600*
+014700     ADD 1 TO GRT-LINE-COUNT.
+014800     MOVE SPACES TO GRT-TREE-LINE(GRT-LINE-COUNT).
+014900     IF GRT-RECIPIENT > SPACES
+015000         STRING WS-MSG-GREETING DELIMITED BY SIZE
+015100                GRT-RECIPIENT   DELIMITED BY SIZE
+015200           INTO GRT-TREE-LINE(GRT-LINE-COUNT)
+015300     ELSE
+015400         MOVE WS-MSG-LINE1
+015500           TO GRT-TREE-LINE(GRT-LINE-COUNT)
+015600     END-IF.
+015700*
+015800     ADD 1 TO GRT-LINE-COUNT.
+015900     MOVE WS-MSG-LINE2
+016000       TO GRT-TREE-LINE(GRT-LINE-COUNT).
+016100 3000-EXIT.
+016200     EXIT.
+016300*
+016400******************************************************************
+016500* 3100-APPLY-DECORATIONS - FOR THE ROW JUST BUILT, LOOK UP EVERY *
+016600*                  XMDECOR ENTRY THAT NAMES THE CURRENT ROW AND  *
+016700*                  OVERLAY ITS SUBSTITUTE CHARACTER AT THE       *
+016800*                  RIGHT POSITION. ENTRIES WHOSE COLUMN FALLS    *
+016900*                  OUTSIDE THIS ROW'S WIDTH ARE SKIPPED SO A     *
+017000*                  SMALL TREE DOES NOT BLOW UP WITH DECORATIONS  *
+017100*                  MEANT FOR A TALLER ONE.                       *
+017200******************************************************************
+017300 3100-APPLY-DECORATIONS.
+017400     PERFORM VARYING WS-DCR-INDEX FROM 1 BY 1
+017500             UNTIL WS-DCR-INDEX > 8
+017600         IF DCR-ROW-NUMBER(WS-DCR-INDEX) = WS-LINE-NUMBER
+017700           AND DCR-COLUMN(WS-DCR-INDEX) NOT > (WS-ROW-WIDTH * 2)
+017800             COMPUTE WS-DCR-POS = (GRT-MAX-COLS - WS-ROW-WIDTH)
+017900                     + DCR-COLUMN(WS-DCR-INDEX)
+018000             MOVE DCR-CHAR(WS-DCR-INDEX)
+018100               TO GRT-TREE-LINE(GRT-LINE-COUNT)(WS-DCR-POS:1)
+018200         END-IF
+018300     END-PERFORM.
+018400 3100-EXIT.
+018500     EXIT.
+018600*
+018700 END PROGRAM XMASGRT.
