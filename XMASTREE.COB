@@ -1,44 +1,436 @@
-      ******************************************************************
-      * DATE      : 2024-12-24                                         *
-      * AUTHOR    : FABIO MARQUES (FMARQUES@FMARQUES.ETI.BR)           *
-      * OBJECTIVE : PRINT A CHRISTMAS TREE USING COBOL                 *
-      * CPD       : IBM                                                *
-      ******************************************************************
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. XMASTREE.
-      *
-       ENVIRONMENT DIVISION.
-       INPUT-OUTPUT SECTION.
-      *
-       DATA DIVISION.
-       WORKING-STORAGE SECTION.
-       01  WS-MAX-LINES        PIC 99    VALUE 10.
-       01  WS-MAX-COLS         PIC 99    VALUE 10.
-       01  WS-COUNTER          PIC 99    VALUE ZEROES.
-       01  WS-LINE-NUMBER      PIC 99    VALUE ZEROES.
-       01  WS-SPACES           PIC X(80) VALUE SPACES.
-       01  WS-ASTERISCS        PIC X(80) VALUE SPACES.
-      *
-       PROCEDURE DIVISION.
-       FILL-LINE.
-           PERFORM VARYING WS-COUNTER FROM 1 BY 1
-                   UNTIL WS-COUNTER > WS-MAX-COLS
-                       STRING "*" WS-ASTERISCS DELIMITED BY SPACE
-                          INTO WS-ASTERISCS
-           END-PERFORM.
-      *
-       DISPLAY-TREE.
-           PERFORM VARYING WS-LINE-NUMBER FROM 1 BY 1
-               UNTIL WS-LINE-NUMBER > WS-MAX-LINES
-                   DISPLAY WS-SPACES(1:WS-MAX-LINES - WS-LINE-NUMBER)
-                           WS-ASTERISCS(1:WS-LINE-NUMBER)
-                           WS-ASTERISCS(1:WS-LINE-NUMBER)
-           END-PERFORM.
-      *
-           DISPLAY WS-SPACES(1:WS-MAX-LINES) "|".
-           DISPLAY " MERRY CHRISTMAS AND ".
-           DISPLAY "  A HAPPY NEW YEAR!  ".
-      *
-           GOBACK.
-      *
-       END PROGRAM XMASTREE.
+000100******************************************************************
+000200* PROGRAM   : XMASTREE                                           *
+000300* AUTHOR    : FABIO MARQUES (FMARQUES@FMARQUES.ETI.BR)           *
+000400* OBJECTIVE : PRINT A CHRISTMAS TREE USING COBOL                 *
+000500* CPD       : IBM                                                *
+000600******************************************************************
+000700 IDENTIFICATION DIVISION.
+000800 PROGRAM-ID.     XMASTREE.
+000900 AUTHOR.         FABIO MARQUES.
+001000 INSTALLATION.   FMARQUES-ETI.
+001100 DATE-WRITTEN.   2024-12-24.
+001200 DATE-COMPILED.
+001300*
+001400*   MODIFICATION HISTORY
+001500*   --------------------------------------------------------------
+001600*   2024-12-24  FM  ORIGINAL VERSION.
+001700*   2026-08-09  FM  TREE SIZE NOW COMES FROM PARM-FILE INSTEAD OF
+001800*                   BEING HARDCODED IN WORKING-STORAGE, SO SIZE
+001900*                   CAN BE CHANGED PER RUN WITHOUT A RECOMPILE.
+002000*   2026-08-09  FM  TREE AND GREETING NOW WRITTEN TO THE TREERPT
+002100*                   PRINT DATASET (132-BYTE, ASA CARRIAGE CONTROL)
+002200*                   WITH A RUN HEADER AND A TRAILER, INSTEAD OF
+002300*                   DISPLAY TO SYSOUT.
+002400*   2026-08-09  FM  TREE-DRAWING LOGIC MOVED TO THE XMASGRT
+002500*                   SUBROUTINE SO THE SAME LOGIC CAN BE SHARED
+002600*                   WITH THE XMASDRV DISTRIBUTION-LIST DRIVER.
+002700*   2026-08-09  FM  ADDED CHECKPOINT/RESTART SUPPORT TO THE PRINT
+002800*                   LOOP SO A LARGE TREE CAN BE RESUMED FROM THE
+002900*                   LAST CHECKPOINTED LINE INSTEAD OF STARTING
+003000*                   OVER AFTER AN ABEND.
+003100*   2026-08-09  FM  ADDED AN AUDITLOG RECORD PER EXECUTION SO
+003200*                   OPERATIONS CAN RECONCILE HOW MANY GREETING
+003300*                   JOBS RAN AND WITH WHAT SIZING.
+003400*   2026-08-09  FM  MESSAGE CODE NOW LOADED FROM PARM-FILE AND
+003500*                   PASSED TO XMASGRT FOR A SELECTABLE GREETING.
+003600*   2026-08-09  FM  EVERY LINE WRITTEN TO TREERPT IS ALSO
+003700*                   MIRRORED TO A YEARLY ARCHIVE DATASET SO QA
+003800*                   CAN DIFF THIS YEAR AGAINST LAST YEAR.
+003900*
+004000 ENVIRONMENT DIVISION.
+004100 INPUT-OUTPUT SECTION.
+004200 FILE-CONTROL.
+004300     SELECT PARM-FILE ASSIGN TO "PARMFILE"
+004400         ORGANIZATION IS LINE SEQUENTIAL
+004500         FILE STATUS IS WS-PARM-STATUS.
+004600     SELECT PRINT-FILE ASSIGN TO "TREERPT"
+004700         ORGANIZATION IS SEQUENTIAL
+004800         FILE STATUS IS WS-PRT-STATUS.
+004900     SELECT CKPT-FILE ASSIGN TO "CKPTFILE"
+005000         ORGANIZATION IS LINE SEQUENTIAL
+005100         FILE STATUS IS WS-CKPT-STATUS.
+005200     SELECT AUDIT-FILE ASSIGN TO "AUDITLOG"
+005300         ORGANIZATION IS LINE SEQUENTIAL
+005400         FILE STATUS IS WS-AUDIT-STATUS.
+005500     SELECT ARCHIVE-FILE ASSIGN TO DYNAMIC WS-ARCHIVE-NAME
+005600         ORGANIZATION IS SEQUENTIAL
+005700         FILE STATUS IS WS-ARCH-STATUS.
+005800*
+005900 DATA DIVISION.
+006000 FILE SECTION.
+006100 FD  PARM-FILE
+006200     RECORDING MODE IS F.
+006300     COPY XMPARM.
+006400*
+006500 FD  PRINT-FILE
+006600     LABEL RECORDS ARE STANDARD
+006700     RECORD CONTAINS 132 CHARACTERS
+006800     RECORDING MODE IS F.
+006900     COPY XMPRTLN.
+007000*
+007100 FD  CKPT-FILE
+007200     RECORDING MODE IS F.
+007300     COPY XMCKPT.
+007400*
+007500 FD  AUDIT-FILE
+007600     RECORDING MODE IS F.
+007700     COPY XMAUDIT.
+007800*
+007900 FD  ARCHIVE-FILE
+008000     LABEL RECORDS ARE STANDARD
+008100     RECORD CONTAINS 132 CHARACTERS
+008200     RECORDING MODE IS F.
+008300     COPY XMPRTLN REPLACING PRT-RECORD BY ARCH-RECORD
+008400                            PRT-CTL    BY ARCH-CTL
+008500                            PRT-TEXT   BY ARCH-TEXT.
+008600*
+008700 WORKING-STORAGE SECTION.
+008800 77  WS-PARM-STATUS      PIC X(02) VALUE SPACES.
+008900     88  WS-PARM-OK              VALUE "00".
+009000 77  WS-PRT-STATUS       PIC X(02) VALUE SPACES.
+009100     88  WS-PRT-OK               VALUE "00".
+009200 77  WS-CKPT-STATUS      PIC X(02) VALUE SPACES.
+009300     88  WS-CKPT-OK              VALUE "00".
+009400 77  WS-AUDIT-STATUS     PIC X(02) VALUE SPACES.
+009500     88  WS-AUDIT-OK             VALUE "00".
+009600 77  WS-ARCH-STATUS      PIC X(02) VALUE SPACES.
+009700     88  WS-ARCH-OK              VALUE "00".
+009800 77  WS-MAX-LINES        PIC 99    VALUE 10.
+009900 77  WS-MAX-COLS         PIC 99    VALUE 10.
+010000 77  WS-CKPT-INTERVAL    PIC 99    VALUE 5.
+010100 77  WS-MSG-CODE         PIC 99    VALUE 1.
+010200 77  WS-CKPT-COUNTER     PIC 99    VALUE ZEROES.
+010300 77  WS-START-LINE       PIC 99    VALUE 1.
+010400 77  WS-RESTART-SW       PIC X(01) VALUE "N".
+010500     88  WS-RESTARTING           VALUE "Y".
+010600 77  WS-LINE-NUMBER      PIC 99    VALUE ZEROES.
+010700 77  WS-LINE-COUNT       PIC 9(04) VALUE ZEROES.
+010800 77  WS-PAGE-NUMBER      PIC 9(04) VALUE 1.
+010900 01  WS-RUN-DATE         PIC X(08) VALUE SPACES.
+011000 01  WS-ARCHIVE-NAME      PIC X(08) VALUE SPACES.
+011100 01  WS-RUN-TIME         PIC X(08) VALUE SPACES.
+011200 01  WS-EDIT-PAGE        PIC ZZZ9.
+011300 01  WS-EDIT-COUNT       PIC ZZZ9.
+011400     COPY XMGRTLK.
+011500*
+011600 PROCEDURE DIVISION.
+011700*
+011800******************************************************************
+011900* 0000-MAINLINE - CONTROLS OVERALL FLOW OF THE JOB               *
+012000******************************************************************
+012100 0000-MAINLINE.
+012200     PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+012300     PERFORM 2000-BUILD-GREETING THRU 2000-EXIT.
+012400     PERFORM 2200-VALIDATE-RESTART THRU 2200-EXIT.
+012500     IF NOT WS-RESTARTING
+012600         PERFORM 2500-WRITE-HEADER THRU 2500-EXIT
+012700     END-IF.
+012800     PERFORM 3000-PRINT-TREE THRU 3000-EXIT.
+012900     PERFORM 3900-WRITE-TRAILER THRU 3900-EXIT.
+013000     PERFORM 8000-WRITE-AUDIT-LOG THRU 8000-EXIT.
+013100     PERFORM 9000-TERMINATE THRU 9000-EXIT.
+013200     GOBACK.
+013300*
+013400******************************************************************
+013500* 1000-INITIALIZE - LOAD RUN-TIME TREE SIZE FROM PARM-FILE, CHECK*
+013600*                   FOR A PRIOR CHECKPOINT, AND OPEN THE PRINT   *
+013700*                   DATASET. IF THE PARM DATASET IS MISSING OR   *
+013800*                   EMPTY, THE ORIGINAL 10 X 10 DEFAULT SIZE IS  *
+013900*                   KEPT.                                        *
+014000******************************************************************
+014100 1000-INITIALIZE.
+014200     OPEN INPUT PARM-FILE.
+014300     IF WS-PARM-OK
+014400         READ PARM-FILE
+014500             AT END
+014600                 CONTINUE
+014700             NOT AT END
+014800                 IF PARM-MAX-LINES > ZEROES
+014900                     MOVE PARM-MAX-LINES TO WS-MAX-LINES
+015000                 END-IF
+015100                 IF PARM-MAX-COLS > ZEROES
+015200                     MOVE PARM-MAX-COLS TO WS-MAX-COLS
+015300                 END-IF
+015400                 IF PARM-RUN-DATE > SPACES
+015500                     MOVE PARM-RUN-DATE TO WS-RUN-DATE
+015600                 END-IF
+015700                 IF PARM-CKPT-INTERVAL > ZEROES
+015800                     MOVE PARM-CKPT-INTERVAL TO WS-CKPT-INTERVAL
+015900                 END-IF
+016000                 IF PARM-MSG-CODE > ZEROES
+016100                     MOVE PARM-MSG-CODE TO WS-MSG-CODE
+016200                 END-IF
+016300         END-READ
+016400         CLOSE PARM-FILE
+016500     END-IF.
+016600*    GRT-TREE-LINE/PRT-TEXT ARE 131 BYTES WIDE AND A ROW IS UP TO
+016700*    2 TIMES GRT-MAX-COLS ASTERISKS, SO COLUMNS OVER 65 WOULD
+016800*    TRUNCATE THE PRINTED TREE - CLAMP RATHER THAN LET IT HAPPEN.
+016900     IF WS-MAX-COLS > 65
+017000         MOVE 65 TO WS-MAX-COLS
+017100     END-IF.
+017200*    GRT-TREE-LINE OCCURS 102 (LINES + TRUNK + 2 GREETING LINES)
+017300*    AND GRT-LINE-COUNT, WS-LINE-NUMBER, WS-START-LINE AND
+017400*    WS-CKPT-COUNTER ARE ALL TWO-DIGIT COUNTERS, SO LINES OVER 96
+017500*    WOULD OVERRUN THE TABLE AND WRAP THE COUNTERS - CLAMP RATHER
+017600*    THAN LET IT HAPPEN.
+017700     IF WS-MAX-LINES > 96
+017800         MOVE 96 TO WS-MAX-LINES
+017900     END-IF.
+018000     IF WS-RUN-DATE = SPACES
+018100         ACCEPT WS-RUN-DATE FROM DATE YYYYMMDD
+018200     END-IF.
+018300     PERFORM 1400-CHECK-RESTART THRU 1400-EXIT.
+018400     IF WS-RESTARTING
+018500         OPEN EXTEND PRINT-FILE
+018600     ELSE
+018700         OPEN OUTPUT PRINT-FILE
+018800     END-IF.
+018900     IF NOT WS-PRT-OK
+019000         DISPLAY "XMASTREE - UNABLE TO OPEN TREERPT, STATUS = "
+019100                 WS-PRT-STATUS
+019200         GOBACK
+019300     END-IF.
+019400     PERFORM 1600-OPEN-ARCHIVE THRU 1600-EXIT.
+019500 1000-EXIT.
+019600     EXIT.
+019700*
+019800******************************************************************
+019900* 1400-CHECK-RESTART - LOOK FOR A CHECKPOINT LEFT BY A PRIOR RUN *
+020000*                      THAT DID NOT COMPLETE. IF ONE IS FOUND,   *
+020100*                      RESUME THE PRINT LOOP AFTER THE LAST LINE *
+020200*                      THAT WAS SUCCESSFULLY WRITTEN INSTEAD OF  *
+020300*                      STARTING OVER FROM LINE 1.                *
+020400******************************************************************
+020500 1400-CHECK-RESTART.
+020600     OPEN INPUT CKPT-FILE.
+020700     IF WS-CKPT-OK
+020800         READ CKPT-FILE
+020900             AT END
+021000                 CONTINUE
+021100             NOT AT END
+021200                 IF CKPT-LINE-NUMBER > ZEROES
+021300                     COMPUTE WS-START-LINE =
+021400                             CKPT-LINE-NUMBER + 1
+021500                     MOVE CKPT-LINE-NUMBER TO WS-LINE-COUNT
+021600                     SET WS-RESTARTING TO TRUE
+021700                 END-IF
+021800         END-READ
+021900         CLOSE CKPT-FILE
+022000     END-IF.
+022100 1400-EXIT.
+022200     EXIT.
+022300*
+022400******************************************************************
+022500* 1600-OPEN-ARCHIVE - BUILD THIS YEAR'S ARCHIVE DATASET NAME     *
+022600*                     (TREE + THE 4-DIGIT RUN YEAR) AND OPEN IT. *
+022700*                     A NEW GENERATION IS CREATED THE FIRST TIME *
+022800*                     A RUN DATE FALLS IN A GIVEN YEAR SO QA CAN *
+022900*                     DIFF THIS YEAR'S TREERPT CONTENT AGAINST   *
+023000*                     THE PRIOR YEAR'S GENERATION WITHOUT        *
+023100*                     WAITING ON A REAL GDG BASE. ON A RESTART   *
+023200*                     THE SAME GENERATION IS EXTENDED RATHER     *
+023300*                     THAN RECREATED, SO THE LINES ALREADY       *
+023400*                     MIRRORED BEFORE THE ABEND ARE NOT LOST.    *
+023500******************************************************************
+023600 1600-OPEN-ARCHIVE.
+023700     STRING "TREE"            DELIMITED BY SIZE
+023800            WS-RUN-DATE(1:4)  DELIMITED BY SIZE
+023900       INTO WS-ARCHIVE-NAME.
+024000     IF WS-RESTARTING
+024100         OPEN EXTEND ARCHIVE-FILE
+024200     ELSE
+024300         OPEN OUTPUT ARCHIVE-FILE
+024400     END-IF.
+024500 1600-EXIT.
+024600     EXIT.
+024700*
+024800******************************************************************
+024900* 2000-BUILD-GREETING - CALL XMASGRT TO RENDER THE TREE AND      *
+025000*                       GREETING INTO GRT-TREE-LINE. THIS IS AN  *
+025100*                       ANONYMOUS RUN, SO NO RECIPIENT NAME IS   *
+025200*                       SUPPLIED.                                *
+025300******************************************************************
+025400 2000-BUILD-GREETING.
+025500     MOVE WS-MAX-LINES TO GRT-MAX-LINES.
+025600     MOVE WS-MAX-COLS TO GRT-MAX-COLS.
+025700     MOVE WS-MSG-CODE TO GRT-MSG-CODE.
+025800     MOVE SPACES TO GRT-RECIPIENT.
+025900     CALL "XMASGRT" USING GRT-PARM.
+026000 2000-EXIT.
+026100     EXIT.
+026200*
+026300******************************************************************
+026400* 2200-VALIDATE-RESTART - GRT-LINE-COUNT IS ONLY KNOWN AFTER    *
+026500*                         2000-BUILD-GREETING RUNS, BUT         *
+026600*                         1400-CHECK-RESTART ALREADY DECIDED    *
+026700*                         WS-START-LINE FROM THE OLD CHECKPOINT.*
+026800*                         IF THE OPERATOR SHRANK THE TREE ON    *
+026900*                         XMASMNT SINCE THE CHECKPOINT WAS      *
+027000*                         WRITTEN, WS-START-LINE CAN NOW BE     *
+027100*                         PAST THE END OF THE NEW, SMALLER TREE *
+027200*                         - A STALE CHECKPOINT THAT WOULD       *
+027300*                         OTHERWISE PRINT A HEADER AND TRAILER  *
+027400*                         WITH NO TREE BODY AND A WRONG LINE    *
+027500*                         COUNT. TREAT IT AS NO CHECKPOINT AT   *
+027600*                         ALL AND START OVER.                   *
+027700******************************************************************
+027800 2200-VALIDATE-RESTART.
+027900     IF WS-RESTARTING
+028000         IF WS-START-LINE > GRT-LINE-COUNT
+028100             MOVE 1 TO WS-START-LINE
+028200             MOVE ZEROES TO WS-LINE-COUNT
+028300             MOVE "N" TO WS-RESTART-SW
+028400         END-IF
+028500     END-IF.
+028600 2200-EXIT.
+028700     EXIT.
+028800*
+028900******************************************************************
+029000* 2500-WRITE-HEADER - WRITE THE RUN HEADER TO THE PRINT DATASET  *
+029100*                     (JOB NAME, RUN DATE, PAGE NUMBER). SKIPPED *
+029200*                     BY 0000-MAINLINE ON A RESTART SO A SECOND  *
+029300*                     HEADER IS NOT WRITTEN INTO THE MIDDLE OF   *
+029400*                     THE REPORT ALREADY IN PROGRESS.            *
+029500******************************************************************
+029600 2500-WRITE-HEADER.
+029700     MOVE WS-PAGE-NUMBER TO WS-EDIT-PAGE.
+029800     MOVE SPACES TO PRT-RECORD.
+029900     MOVE "1" TO PRT-CTL.
+030000     STRING "XMASTREE"          DELIMITED BY SIZE
+030100            "   RUN DATE: "     DELIMITED BY SIZE
+030200            WS-RUN-DATE         DELIMITED BY SIZE
+030300            "   PAGE: "         DELIMITED BY SIZE
+030400            WS-EDIT-PAGE        DELIMITED BY SIZE
+030500       INTO PRT-TEXT.
+030600     WRITE PRT-RECORD.
+030700     PERFORM 8500-ARCHIVE-LINE THRU 8500-EXIT.
+030800     MOVE SPACES TO PRT-RECORD.
+030900     MOVE "0" TO PRT-CTL.
+031000     WRITE PRT-RECORD.
+031100     PERFORM 8500-ARCHIVE-LINE THRU 8500-EXIT.
+031200 2500-EXIT.
+031300     EXIT.
+031400*
+031500******************************************************************
+031600* 3000-PRINT-TREE - WRITE THE RENDERED TREE AND GREETING LINES   *
+031700*                   TO THE PRINT DATASET, RESUMING AT WS-START-  *
+031800*                   LINE WHEN A RESTART IS IN PROGRESS, AND      *
+031900*                   DROPPING A CHECKPOINT EVERY WS-CKPT-INTERVAL *
+032000*                   LINES.                                       *
+032100******************************************************************
+032200 3000-PRINT-TREE.
+032300     PERFORM VARYING WS-LINE-NUMBER FROM WS-START-LINE BY 1
+032400         UNTIL WS-LINE-NUMBER > GRT-LINE-COUNT
+032500             MOVE SPACES TO PRT-RECORD
+032600             MOVE " " TO PRT-CTL
+032700             MOVE GRT-TREE-LINE(WS-LINE-NUMBER) TO PRT-TEXT
+032800             WRITE PRT-RECORD
+032900             PERFORM 8500-ARCHIVE-LINE THRU 8500-EXIT
+033000             ADD 1 TO WS-LINE-COUNT
+033100             ADD 1 TO WS-CKPT-COUNTER
+033200             IF WS-CKPT-COUNTER >= WS-CKPT-INTERVAL
+033300                 PERFORM 3500-WRITE-CHECKPOINT THRU 3500-EXIT
+033400                 MOVE ZEROES TO WS-CKPT-COUNTER
+033500             END-IF
+033600     END-PERFORM.
+033700     PERFORM 3600-CLEAR-CHECKPOINT THRU 3600-EXIT.
+033800 3000-EXIT.
+033900     EXIT.
+034000*
+034100******************************************************************
+034200* 3500-WRITE-CHECKPOINT - RECORD THE LAST LINE SUCCESSFULLY      *
+034300*                         WRITTEN SO A RESTART CAN RESUME AFTER  *
+034400*                         IT.                                    *
+034500******************************************************************
+034600 3500-WRITE-CHECKPOINT.
+034700     OPEN OUTPUT CKPT-FILE.
+034800     MOVE SPACES TO CKPT-RECORD.
+034900     MOVE WS-LINE-NUMBER TO CKPT-LINE-NUMBER.
+035000     WRITE CKPT-RECORD.
+035100     CLOSE CKPT-FILE.
+035200 3500-EXIT.
+035300     EXIT.
+035400*
+035500******************************************************************
+035600* 3600-CLEAR-CHECKPOINT - THE RUN COMPLETED NORMALLY, SO RESET   *
+035700*                         THE CHECKPOINT TO ZERO. THE NEXT RUN   *
+035800*                         WILL START FROM LINE 1.                *
+035900******************************************************************
+036000 3600-CLEAR-CHECKPOINT.
+036100     OPEN OUTPUT CKPT-FILE.
+036200     MOVE SPACES TO CKPT-RECORD.
+036300     MOVE ZEROES TO CKPT-LINE-NUMBER.
+036400     WRITE CKPT-RECORD.
+036500     CLOSE CKPT-FILE.
+036600 3600-EXIT.
+036700     EXIT.
+036800*
+036900******************************************************************
+037000* 3900-WRITE-TRAILER - WRITE THE RUN TRAILER (LINE COUNT).       *
+037100******************************************************************
+037200 3900-WRITE-TRAILER.
+037300     MOVE WS-LINE-COUNT TO WS-EDIT-COUNT.
+037400     MOVE SPACES TO PRT-RECORD.
+037500     MOVE "0" TO PRT-CTL.
+037600     STRING "END OF REPORT - LINES PRINTED: " DELIMITED BY SIZE
+037700            WS-EDIT-COUNT                     DELIMITED BY SIZE
+037800       INTO PRT-TEXT.
+037900     WRITE PRT-RECORD.
+038000     PERFORM 8500-ARCHIVE-LINE THRU 8500-EXIT.
+038100 3900-EXIT.
+038200     EXIT.
+038300*
+038400******************************************************************
+038500* 8000-WRITE-AUDIT-LOG - APPEND ONE RECORD TO THE AUDITLOG       *
+038600*                        DATASET FOR THIS EXECUTION SO OPERATIONS*
+038700*                        CAN RECONCILE HOW MANY GREETING JOBS RAN*
+038800*                        AND WITH WHAT SIZING. THE FILE IS OPENED*
+038900*                        EXTEND TO APPEND; IF IT DOES NOT YET    *
+039000*                        EXIST, EXTEND FAILS AND OUTPUT IS USED  *
+039100*                        INSTEAD TO CREATE IT.                   *
+039200******************************************************************
+039300 8000-WRITE-AUDIT-LOG.
+039400     ACCEPT WS-RUN-TIME FROM TIME.
+039500     OPEN EXTEND AUDIT-FILE.
+039600     IF NOT WS-AUDIT-OK
+039700         OPEN OUTPUT AUDIT-FILE
+039800     END-IF.
+039900     MOVE SPACES TO AUD-RECORD.
+040000     MOVE WS-RUN-DATE   TO AUD-RUN-DATE.
+040100     MOVE WS-RUN-TIME   TO AUD-RUN-TIME.
+040200     MOVE WS-MAX-LINES  TO AUD-MAX-LINES.
+040300     MOVE WS-MAX-COLS   TO AUD-MAX-COLS.
+040400     MOVE WS-LINE-COUNT TO AUD-LINE-COUNT.
+040500     WRITE AUD-RECORD.
+040600     CLOSE AUDIT-FILE.
+040700 8000-EXIT.
+040800     EXIT.
+040900*
+041000******************************************************************
+041100* 8500-ARCHIVE-LINE - MIRROR THE RECORD JUST WRITTEN TO TREERPT  *
+041200*                     ONTO THIS YEAR'S ARCHIVE DATASET. IF THE   *
+041300*                     ARCHIVE COULD NOT BE OPENED, THE MIRROR IS *
+041400*                     SKIPPED SO A MISSING ARCHIVE DOES NOT STOP *
+041500*                     THE MAIN REPORT FROM PRINTING.             *
+041600******************************************************************
+041700 8500-ARCHIVE-LINE.
+041800     IF WS-ARCH-OK
+041900         MOVE PRT-RECORD TO ARCH-RECORD
+042000         WRITE ARCH-RECORD
+042100     END-IF.
+042200 8500-EXIT.
+042300     EXIT.
+042400*
+042500******************************************************************
+042600* 9000-TERMINATE - CLOSE THE PRINT DATASET AND THE YEARLY ARCHIVE*
+042700*                  DATASET.                                      *
+042800******************************************************************
+042900 9000-TERMINATE.
+043000     CLOSE PRINT-FILE.
+043100     CLOSE ARCHIVE-FILE.
+043200 9000-EXIT.
+043300     EXIT.
+043400*
+043500 END PROGRAM XMASTREE.
+043600
