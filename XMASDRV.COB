@@ -0,0 +1,251 @@
+000100******************************************************************
+000200* PROGRAM   : XMASDRV                                            *
+000300* AUTHOR    : FABIO MARQUES (FMARQUES@FMARQUES.ETI.BR)           *
+000400* OBJECTIVE : BATCH DRIVER FOR THE HOLIDAY-CARD DISTRIBUTION     *
+000500*             LIST. READS RECIPFIL AND WRITES ONE PERSONALIZED   *
+000600*             TREE-AND-GREETING CARD PER RECIPIENT TO TREERPT,   *
+000700*             CALLING THE XMASGRT SUBROUTINE FOR THE ARTWORK.    *
+000800* CPD       : IBM                                                *
+000900******************************************************************
+001000 IDENTIFICATION DIVISION.
+001100 PROGRAM-ID.     XMASDRV.
+001200 AUTHOR.         FABIO MARQUES.
+001300 INSTALLATION.   FMARQUES-ETI.
+001400 DATE-WRITTEN.   2026-08-09.
+001500 DATE-COMPILED.
+001600*
+001700*   MODIFICATION HISTORY
+001800*   --------------------------------------------------------------
+001900*   2026-08-09  FM  INITIAL VERSION - ONE CARD PER RECIPIENT ON
+002000*                   THE DISTRIBUTION LIST INSTEAD OF THE SINGLE
+002100*                   ANONYMOUS RUN DONE BY XMASTREE.
+002200*   2026-08-09  FM  PASS PARM-MSG-CODE THROUGH TO XMASGRT SO CARDS
+002300*                   CAN USE A NON-ENGLISH OR NEW-YEAR MESSAGE.
+002400*
+002500 ENVIRONMENT DIVISION.
+002600 INPUT-OUTPUT SECTION.
+002700 FILE-CONTROL.
+002800     SELECT PARM-FILE ASSIGN TO "PARMFILE"
+002900         ORGANIZATION IS LINE SEQUENTIAL
+003000         FILE STATUS IS WS-PARM-STATUS.
+003100     SELECT RECIP-FILE ASSIGN TO "RECIPFIL"
+003200         ORGANIZATION IS LINE SEQUENTIAL
+003300         FILE STATUS IS WS-RCP-STATUS.
+003400     SELECT PRINT-FILE ASSIGN TO "TREERPT"
+003500         ORGANIZATION IS SEQUENTIAL
+003600         FILE STATUS IS WS-PRT-STATUS.
+003700*
+003800 DATA DIVISION.
+003900 FILE SECTION.
+004000 FD  PARM-FILE
+004100     RECORDING MODE IS F.
+004200     COPY XMPARM.
+004300*
+004400 FD  RECIP-FILE
+004500     RECORDING MODE IS F.
+004600     COPY XMRECIP.
+004700*
+004800 FD  PRINT-FILE
+004900     LABEL RECORDS ARE STANDARD
+005000     RECORD CONTAINS 132 CHARACTERS
+005100     RECORDING MODE IS F.
+005200     COPY XMPRTLN.
+005300*
+005400 WORKING-STORAGE SECTION.
+005500 77  WS-PARM-STATUS      PIC X(02) VALUE SPACES.
+005600     88  WS-PARM-OK              VALUE "00".
+005700 77  WS-RCP-STATUS       PIC X(02) VALUE SPACES.
+005800     88  WS-RCP-OK               VALUE "00".
+005900 77  WS-PRT-STATUS       PIC X(02) VALUE SPACES.
+006000     88  WS-PRT-OK               VALUE "00".
+006100 77  WS-EOF-SW           PIC X(01) VALUE "N".
+006200     88  WS-EOF                  VALUE "Y".
+006300 77  WS-MAX-LINES        PIC 99    VALUE 10.
+006400 77  WS-MAX-COLS         PIC 99    VALUE 10.
+006500 77  WS-MSG-CODE         PIC 99    VALUE 1.
+006600 77  WS-LINE-NUMBER      PIC 99    VALUE ZEROES.
+006700 77  WS-LINE-COUNT       PIC 9(06) VALUE ZEROES.
+006800 77  WS-RECIP-COUNT      PIC 9(06) VALUE ZEROES.
+006900 77  WS-PAGE-NUMBER      PIC 9(04) VALUE ZEROES.
+007000 01  WS-RUN-DATE         PIC X(08) VALUE SPACES.
+007100 01  WS-EDIT-PAGE        PIC ZZZ9.
+007200 01  WS-EDIT-COUNT       PIC ZZZZZ9.
+007300 01  WS-EDIT-RECIPS      PIC ZZZZZ9.
+007400     COPY XMGRTLK.
+007500*
+007600 PROCEDURE DIVISION.
+007700*
+007800******************************************************************
+007900* 0000-MAINLINE - CONTROLS OVERALL FLOW OF THE JOB               *
+008000******************************************************************
+008100 0000-MAINLINE.
+008200     PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+008300     PERFORM 2000-PROCESS-RECIPIENT THRU 2000-EXIT
+008400         UNTIL WS-EOF.
+008500     PERFORM 3900-WRITE-TRAILER THRU 3900-EXIT.
+008600     PERFORM 9000-TERMINATE THRU 9000-EXIT.
+008700     GOBACK.
+008800*
+008900******************************************************************
+009000* 1000-INITIALIZE - LOAD TREE SIZE FROM PARM-FILE, OPEN THE      *
+009100*                   DISTRIBUTION LIST AND THE PRINT DATASET, AND *
+009200*                   PRIME THE READ LOOP.                         *
+009300******************************************************************
+009400 1000-INITIALIZE.
+009500     OPEN INPUT PARM-FILE.
+009600     IF WS-PARM-OK
+009700         READ PARM-FILE
+009800             AT END
+009900                 CONTINUE
+010000             NOT AT END
+010100                 IF PARM-MAX-LINES > ZEROES
+010200                     MOVE PARM-MAX-LINES TO WS-MAX-LINES
+010300                 END-IF
+010400                 IF PARM-MAX-COLS > ZEROES
+010500                     MOVE PARM-MAX-COLS TO WS-MAX-COLS
+010600                 END-IF
+010700                 IF PARM-RUN-DATE > SPACES
+010800                     MOVE PARM-RUN-DATE TO WS-RUN-DATE
+010900                 END-IF
+011000                 IF PARM-MSG-CODE > ZEROES
+011100                     MOVE PARM-MSG-CODE TO WS-MSG-CODE
+011200                 END-IF
+011300         END-READ
+011400         CLOSE PARM-FILE
+011500     END-IF.
+011600*    GRT-TREE-LINE/PRT-TEXT ARE 131 BYTES WIDE AND A ROW IS UP TO
+011700*    2 TIMES GRT-MAX-COLS ASTERISKS, SO COLUMNS OVER 65 WOULD
+011800*    TRUNCATE THE PRINTED TREE - CLAMP RATHER THAN LET IT HAPPEN.
+011900     IF WS-MAX-COLS > 65
+012000         MOVE 65 TO WS-MAX-COLS
+012100     END-IF.
+012200*    GRT-TREE-LINE OCCURS 102 (LINES + TRUNK + 2 GREETING LINES)
+012300*    AND GRT-LINE-COUNT/WS-LINE-NUMBER ARE TWO-DIGIT COUNTERS, SO
+012400*    LINES OVER 96 WOULD OVERRUN THE TABLE AND WRAP THE COUNTER -
+012500*    CLAMP RATHER THAN LET IT HAPPEN.
+012600     IF WS-MAX-LINES > 96
+012700         MOVE 96 TO WS-MAX-LINES
+012800     END-IF.
+012900     IF WS-RUN-DATE = SPACES
+013000         ACCEPT WS-RUN-DATE FROM DATE YYYYMMDD
+013100     END-IF.
+013200     OPEN INPUT RECIP-FILE.
+013300     IF NOT WS-RCP-OK
+013400         DISPLAY "XMASDRV - UNABLE TO OPEN RECIPFIL, STATUS = "
+013500                 WS-RCP-STATUS
+013600         GOBACK
+013700     END-IF.
+013800     OPEN OUTPUT PRINT-FILE.
+013900     IF NOT WS-PRT-OK
+014000         DISPLAY "XMASDRV - UNABLE TO OPEN TREERPT, STATUS = "
+014100                 WS-PRT-STATUS
+014200         GOBACK
+014300     END-IF.
+014400     PERFORM 1900-READ-RECIPIENT THRU 1900-EXIT.
+014500 1000-EXIT.
+014600     EXIT.
+014700*
+014800******************************************************************
+014900* 1900-READ-RECIPIENT - READ THE NEXT DISTRIBUTION-LIST ENTRY.   *
+015000******************************************************************
+015100 1900-READ-RECIPIENT.
+015200     READ RECIP-FILE
+015300         AT END
+015400             SET WS-EOF TO TRUE
+015500     END-READ.
+015600 1900-EXIT.
+015700     EXIT.
+015800*
+015900******************************************************************
+016000* 2000-PROCESS-RECIPIENT - RENDER AND PRINT ONE PERSONALIZED     *
+016100*                          CARD, THEN READ THE NEXT RECIPIENT.   *
+016200******************************************************************
+016300 2000-PROCESS-RECIPIENT.
+016400     ADD 1 TO WS-PAGE-NUMBER.
+016500     ADD 1 TO WS-RECIP-COUNT.
+016600     MOVE WS-MAX-LINES TO GRT-MAX-LINES.
+016700     MOVE WS-MAX-COLS TO GRT-MAX-COLS.
+016800     MOVE WS-MSG-CODE TO GRT-MSG-CODE.
+016900     MOVE RCP-NAME TO GRT-RECIPIENT.
+017000     CALL "XMASGRT" USING GRT-PARM.
+017100     PERFORM 2500-WRITE-HEADER THRU 2500-EXIT.
+017200     PERFORM 3000-PRINT-TREE THRU 3000-EXIT.
+017300     PERFORM 1900-READ-RECIPIENT THRU 1900-EXIT.
+017400 2000-EXIT.
+017500     EXIT.
+017600*
+017700******************************************************************
+017800* 2500-WRITE-HEADER - WRITE THE PER-RECIPIENT CARD HEADER (ID,   *
+017900*                     NAME, DEPARTMENT, RUN DATE, PAGE NUMBER).  *
+018000******************************************************************
+018100 2500-WRITE-HEADER.
+018200     MOVE WS-PAGE-NUMBER TO WS-EDIT-PAGE.
+018300     MOVE SPACES TO PRT-RECORD.
+018400     MOVE "1" TO PRT-CTL.
+018500     STRING "XMASTREE CARD FOR "  DELIMITED BY SIZE
+018600            RCP-ID                DELIMITED BY SIZE
+018700            " "                   DELIMITED BY SIZE
+018800            RCP-NAME              DELIMITED BY SIZE
+018900            "("                   DELIMITED BY SIZE
+019000            RCP-DEPT              DELIMITED BY SIZE
+019100            ")"                   DELIMITED BY SIZE
+019200       INTO PRT-TEXT.
+019300     WRITE PRT-RECORD.
+019400     MOVE SPACES TO PRT-RECORD.
+019500     MOVE "0" TO PRT-CTL.
+019600     STRING "RUN DATE: "          DELIMITED BY SIZE
+019700            WS-RUN-DATE           DELIMITED BY SIZE
+019800            "   PAGE: "           DELIMITED BY SIZE
+019900            WS-EDIT-PAGE          DELIMITED BY SIZE
+020000       INTO PRT-TEXT.
+020100     WRITE PRT-RECORD.
+020200     MOVE SPACES TO PRT-RECORD.
+020300     MOVE "0" TO PRT-CTL.
+020400     WRITE PRT-RECORD.
+020500 2500-EXIT.
+020600     EXIT.
+020700*
+020800******************************************************************
+020900* 3000-PRINT-TREE - WRITE THE RENDERED TREE AND GREETING LINES   *
+021000*                   FOR THE CURRENT RECIPIENT.                   *
+021100******************************************************************
+021200 3000-PRINT-TREE.
+021300     PERFORM VARYING WS-LINE-NUMBER FROM 1 BY 1
+021400         UNTIL WS-LINE-NUMBER > GRT-LINE-COUNT
+021500             MOVE SPACES TO PRT-RECORD
+021600             MOVE " " TO PRT-CTL
+021700             MOVE GRT-TREE-LINE(WS-LINE-NUMBER) TO PRT-TEXT
+021800             WRITE PRT-RECORD
+021900             ADD 1 TO WS-LINE-COUNT
+022000     END-PERFORM.
+022100 3000-EXIT.
+022200     EXIT.
+022300*
+022400******************************************************************
+022500* 3900-WRITE-TRAILER - WRITE THE OVERALL RUN TRAILER (RECIPIENT  *
+022600*                      COUNT AND TOTAL LINES PRINTED).           *
+022700******************************************************************
+022800 3900-WRITE-TRAILER.
+022900     MOVE WS-LINE-COUNT TO WS-EDIT-COUNT.
+023000     MOVE WS-RECIP-COUNT TO WS-EDIT-RECIPS.
+023100     MOVE SPACES TO PRT-RECORD.
+023200     MOVE "1" TO PRT-CTL.
+023300     STRING "END OF RUN - CARDS PRINTED: " DELIMITED BY SIZE
+023400            WS-EDIT-RECIPS                 DELIMITED BY SIZE
+023500            "  LINES PRINTED: "            DELIMITED BY SIZE
+023600            WS-EDIT-COUNT                  DELIMITED BY SIZE
+023700       INTO PRT-TEXT.
+023800     WRITE PRT-RECORD.
+023900 3900-EXIT.
+024000     EXIT.
+024100*
+024200******************************************************************
+024300* 9000-TERMINATE - CLOSE ALL OPEN FILES.                         *
+024400******************************************************************
+024500 9000-TERMINATE.
+024600     CLOSE RECIP-FILE.
+024700     CLOSE PRINT-FILE.
+024800 9000-EXIT.
+024900     EXIT.
+025000*
+025100 END PROGRAM XMASDRV.
