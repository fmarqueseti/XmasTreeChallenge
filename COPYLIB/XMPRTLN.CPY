@@ -0,0 +1,15 @@
+000100******************************************************************
+000200* COPYBOOK  : XMPRTLN                                            *
+000300* DATE      : 2026-08-09                                         *
+000400* AUTHOR    : FABIO MARQUES (FMARQUES@FMARQUES.ETI.BR)           *
+000500* OBJECTIVE : 132-BYTE PRINT LINE FOR THE XMASTREE REPORT.       *
+000600*             BYTE 1 CARRIES THE ASA CARRIAGE-CONTROL CHARACTER  *
+000700*             ( "1" = NEW PAGE, "0" = DOUBLE SPACE, " " = SINGLE)*
+000800* CPD       : IBM                                                *
+000900******************************************************************
+001000* MODIFICATION HISTORY                                           *
+001100*   2026-08-09  FM  INITIAL VERSION                              *
+001200******************************************************************
+001300 01  PRT-RECORD.
+001400     05  PRT-CTL                 PIC X(01).
+001500     05  PRT-TEXT                PIC X(131).
