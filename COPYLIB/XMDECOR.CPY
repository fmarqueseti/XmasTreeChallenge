@@ -0,0 +1,31 @@
+000100******************************************************************
+000200* COPYBOOK  : XMDECOR                                            *
+000300* DATE      : 2026-08-09                                         *
+000400* AUTHOR    : FABIO MARQUES (FMARQUES@FMARQUES.ETI.BR)           *
+000500* OBJECTIVE : ORNAMENT OVERLAY PATTERN FOR THE XMASTREE FAMILY.  *
+000600*             EACH ENTRY NAMES ONE TREE ROW, A COLUMN OFFSET     *
+000700*             INTO THAT ROW'S ASTERISK RUN (COUNTING FROM THE    *
+000800*             LEFT-HAND EDGE OF THE ROW), AND THE CHARACTER TO   *
+000900*             SUBSTITUTE FOR THE ASTERISK AT THAT POSITION.      *
+001000*             XMASGRT CONSULTS THIS TABLE ROW BY ROW SO A TREE   *
+001100*             CAN CARRY ORNAMENTS INSTEAD OF PRINTING A SOLID    *
+001200*             TRIANGLE OF ASTERISKS EVERY YEAR.                  *
+001300* CPD       : IBM                                                *
+001400******************************************************************
+001500* MODIFICATION HISTORY                                           *
+001600*   2026-08-09  FM  INITIAL VERSION                              *
+001700******************************************************************
+001800 01  DCR-TABLE-DATA.
+001900     05  FILLER                  PIC X(05) VALUE "0201O".
+002000     05  FILLER                  PIC X(05) VALUE "0402O".
+002100     05  FILLER                  PIC X(05) VALUE "0405O".
+002200     05  FILLER                  PIC X(05) VALUE "0602O".
+002300     05  FILLER                  PIC X(05) VALUE "0606O".
+002400     05  FILLER                  PIC X(05) VALUE "0610O".
+002500     05  FILLER                  PIC X(05) VALUE "0803O".
+002600     05  FILLER                  PIC X(05) VALUE "0809O".
+002700 01  DCR-TABLE REDEFINES DCR-TABLE-DATA.
+002800     05  DCR-ENTRY OCCURS 8 TIMES.
+002900         10  DCR-ROW-NUMBER      PIC 99.
+003000         10  DCR-COLUMN          PIC 99.
+003100         10  DCR-CHAR            PIC X(01).
