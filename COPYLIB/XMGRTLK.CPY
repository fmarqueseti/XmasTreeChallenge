@@ -0,0 +1,24 @@
+000100******************************************************************
+000200* COPYBOOK  : XMGRTLK                                            *
+000300* DATE      : 2026-08-09                                         *
+000400* AUTHOR    : FABIO MARQUES (FMARQUES@FMARQUES.ETI.BR)           *
+000500* OBJECTIVE : CALL LINKAGE BETWEEN A CALLING PROGRAM (XMASTREE,  *
+000600*             XMASDRV) AND THE XMASGRT TREE-RENDERING SUBROUTINE.*
+000700*             THE SUBROUTINE BUILDS ONE TREE-AND-GREETING CARD   *
+000800*             INTO GRT-TREE-LINE AND HANDS IT BACK; THE CALLER   *
+000900*             OWNS ALL FILE I/O.                                 *
+001000* CPD       : IBM                                                *
+001100******************************************************************
+001200* MODIFICATION HISTORY                                           *
+001300*   2026-08-09  FM  INITIAL VERSION                              *
+001350*   2026-08-09  FM  ADDED GRT-MSG-CODE SO THE CALLER CAN SELECT  *
+001360*                   THE GREETING TEXT LOOKED UP FROM XMMSG.      *
+001400******************************************************************
+001500 01  GRT-PARM.
+001600     05  GRT-MAX-LINES            PIC 99.
+001700     05  GRT-MAX-COLS             PIC 99.
+001800     05  GRT-RECIPIENT            PIC X(30).
+001850     05  GRT-MSG-CODE             PIC 99.
+001900     05  GRT-LINE-COUNT           PIC 9(04).
+002000     05  GRT-TREE-LINE OCCURS 102 TIMES
+002100                                  PIC X(131).
