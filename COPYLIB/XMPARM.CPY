@@ -0,0 +1,23 @@
+000100******************************************************************
+000200* COPYBOOK  : XMPARM                                             *
+000300* DATE      : 2026-08-09                                         *
+000400* AUTHOR    : FABIO MARQUES (FMARQUES@FMARQUES.ETI.BR)           *
+000500* OBJECTIVE : RUN CONTROL / SIZING PARAMETERS FOR THE XMASTREE   *
+000600*             FAMILY OF PROGRAMS. READ ONCE AT THE START OF THE  *
+000700*             JOB SO OPERATIONS CAN RESIZE THE TREE WITHOUT A    *
+000800*             SOURCE CHANGE AND RECOMPILE.                       *
+000900* CPD       : IBM                                                *
+001000******************************************************************
+001100* MODIFICATION HISTORY                                           *
+001200*   2026-08-09  FM  INITIAL VERSION - LINES/COLS/RUN-DATE        *
+001300*   2026-08-09  FM  ADDED PARM-CKPT-INTERVAL FOR RESTART SUPPORT *
+001350*   2026-08-09  FM  ADDED PARM-MSG-CODE - SELECTS THE GREETING   *
+001360*                   TEXT LOOKED UP FROM THE XMMSG MESSAGE TABLE  *
+001400******************************************************************
+001500 01  PARM-RECORD.
+001600     05  PARM-MAX-LINES          PIC 99.
+001700     05  PARM-MAX-COLS           PIC 99.
+001800     05  PARM-RUN-DATE           PIC X(08).
+001900     05  PARM-CKPT-INTERVAL      PIC 99.
+001950     05  PARM-MSG-CODE           PIC 99.
+002000     05  FILLER                  PIC X(64).
