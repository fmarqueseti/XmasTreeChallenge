@@ -0,0 +1,15 @@
+000100******************************************************************
+000200* COPYBOOK  : XMCKPT                                             *
+000300* DATE      : 2026-08-09                                         *
+000400* AUTHOR    : FABIO MARQUES (FMARQUES@FMARQUES.ETI.BR)           *
+000500* OBJECTIVE : CHECKPOINT RECORD FOR RESTART OF THE XMASTREE      *
+000600*             PRINT LOOP. HOLDS THE LAST TREE LINE NUMBER        *
+000700*             SUCCESSFULLY WRITTEN TO THE PRINT DATASET.         *
+000800* CPD       : IBM                                                *
+000900******************************************************************
+001000* MODIFICATION HISTORY                                           *
+001100*   2026-08-09  FM  INITIAL VERSION                              *
+001200******************************************************************
+001300 01  CKPT-RECORD.
+001400     05  CKPT-LINE-NUMBER         PIC 99.
+001500     05  FILLER                   PIC X(78).
