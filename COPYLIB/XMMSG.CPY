@@ -0,0 +1,36 @@
+000100******************************************************************
+000200* COPYBOOK  : XMMSG                                              *
+000300* DATE      : 2026-08-09                                         *
+000400* AUTHOR    : FABIO MARQUES (FMARQUES@FMARQUES.ETI.BR)           *
+000500* OBJECTIVE : SELECTABLE GREETING TEXT FOR THE XMASTREE FAMILY,  *
+000600*             KEYED BY MSG-CODE. XMASGRT LOOKS UP THE ROW        *
+000700*             MATCHING GRT-MSG-CODE INSTEAD OF USING HARDCODED   *
+000800*             ENGLISH GREETING LITERALS, SO OFFICES OUTSIDE THE  *
+000900*             US CAN GET LOCALIZED TEXT WITHOUT A SOURCE EDIT.   *
+001000*                01 = ENGLISH CHRISTMAS (DEFAULT)                *
+001100*                02 = PORTUGUESE CHRISTMAS                       *
+001200*                03 = GENERIC NEW YEAR ONLY (NON-CHRISTMAS)      *
+001300* CPD       : IBM                                                *
+001400******************************************************************
+001500* MODIFICATION HISTORY                                           *
+001600*   2026-08-09  FM  INITIAL VERSION                              *
+001700******************************************************************
+001800 01  MSG-TABLE-DATA.
+001900     05  FILLER PIC X(31) VALUE
+002000         "01 MERRY CHRISTMAS AND  MERRY C".
+002100     05  FILLER PIC X(31) VALUE
+002200         "HRISTMAS,   A HAPPY NEW YEAR!  ".
+002300     05  FILLER PIC X(31) VALUE
+002400         "02 FELIZ NATAL E        FELIZ N".
+002500     05  FILLER PIC X(31) VALUE
+002600         "ATAL,      UM FELIZ ANO NOVO!  ".
+002700     05  FILLER PIC X(31) VALUE
+002800         "03  WISHING YOU A        HAPPY ".
+002900     05  FILLER PIC X(31) VALUE
+003000         "NEW YEAR,     HAPPY NEW YEAR!  ".
+003100 01  MSG-TABLE REDEFINES MSG-TABLE-DATA.
+003200     05  MSG-ENTRY OCCURS 3 TIMES.
+003300         10  MSG-CODE            PIC 99.
+003400         10  MSG-LINE1           PIC X(21).
+003500         10  MSG-GREETING        PIC X(18).
+003600         10  MSG-LINE2           PIC X(21).
