@@ -0,0 +1,20 @@
+000100******************************************************************
+000200* COPYBOOK  : XMAUDIT                                            *
+000300* DATE      : 2026-08-09                                         *
+000400* AUTHOR    : FABIO MARQUES (FMARQUES@FMARQUES.ETI.BR)           *
+000500* OBJECTIVE : ONE AUDIT RECORD PER XMASTREE EXECUTION, APPENDED  *
+000600*             TO THE AUDITLOG DATASET SO OPERATIONS CAN          *
+000700*             RECONCILE HOW MANY GREETING JOBS ACTUALLY RAN AND  *
+000800*             WITH WHAT SIZING FOR THE SEASON.                   *
+000900* CPD       : IBM                                                *
+001000******************************************************************
+001100* MODIFICATION HISTORY                                           *
+001200*   2026-08-09  FM  INITIAL VERSION                              *
+001300******************************************************************
+001400 01  AUD-RECORD.
+001500     05  AUD-RUN-DATE            PIC X(08).
+001600     05  AUD-RUN-TIME            PIC X(08).
+001700     05  AUD-MAX-LINES           PIC 99.
+001800     05  AUD-MAX-COLS            PIC 99.
+001900     05  AUD-LINE-COUNT          PIC 9(04).
+002000     05  FILLER                  PIC X(56).
