@@ -0,0 +1,16 @@
+000100******************************************************************
+000200* COPYBOOK  : XMRECIP                                            *
+000300* DATE      : 2026-08-09                                         *
+000400* AUTHOR    : FABIO MARQUES (FMARQUES@FMARQUES.ETI.BR)           *
+000500* OBJECTIVE : ONE ENTRY ON THE HOLIDAY-CARD DISTRIBUTION LIST    *
+000600*             READ BY XMASDRV.                                   *
+000700* CPD       : IBM                                                *
+000800******************************************************************
+000900* MODIFICATION HISTORY                                           *
+001000*   2026-08-09  FM  INITIAL VERSION                              *
+001100******************************************************************
+001200 01  RCP-RECORD.
+001300     05  RCP-ID                   PIC X(06).
+001400     05  RCP-NAME                 PIC X(30).
+001500     05  RCP-DEPT                 PIC X(10).
+001600     05  FILLER                   PIC X(34).
